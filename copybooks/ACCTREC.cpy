@@ -0,0 +1,27 @@
+000000*--------------------------------------------------------------*
+000000* ACCTREC - ACCOUNT MASTER RECORD LAYOUT                       *
+000000* SHARED BY WITHDRAW, DEPOSIT AND THE BATCH/REPORTING SUITE.   *
+000000*--------------------------------------------------------------*
+000000*
+000000* 2026-08-09  RC  INITIAL RECORD - ACCOUNT NUMBER AND BALANCE. *
+000000* 2026-08-09  RC  CONSUMED PART OF THE RESERVED FILLER FOR AN  *
+000000*                 OVERDRAFT/MINIMUM-BALANCE FLOOR, DEFAULTING  *
+000000*                 TO ZERO BUT OVERRIDABLE PER ACCOUNT.         *
+000000* 2026-08-09  RC  CONSUMED THE REMAINDER OF THE RESERVED       *
+000000*                 FILLER FOR AN ACCOUNT STATUS CODE (ACTIVE,   *
+000000*                 FROZEN, CLOSED).                             *
+000000* 2026-08-09  RC  CONSUMED PART OF THE RESERVED FILLER FOR AN  *
+000000*                 ISO-STYLE 3-CHARACTER CURRENCY CODE, SO AN   *
+000000*                 ACCOUNT IS DENOMINATED IN A KNOWN CURRENCY   *
+000000*                 RATHER THAN AN IMPLICIT, UNSTATED UNIT.      *
+000000*
+000000 01  ACCOUNT-RECORD.
+000000     05  ACCT-NUMBER             PIC 9(05).
+000000     05  ACCT-BALANCE            PIC 9(05).
+000000     05  ACCT-MIN-BALANCE        PIC 9(05).
+000000     05  ACCT-STATUS             PIC X(01).
+000000         88  ACCT-STATUS-ACTIVE  VALUE "A".
+000000         88  ACCT-STATUS-FROZEN  VALUE "F".
+000000         88  ACCT-STATUS-CLOSED  VALUE "C".
+000000     05  ACCT-CURRENCY           PIC X(03).
+000000     05  FILLER                  PIC X(01).
