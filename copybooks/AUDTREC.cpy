@@ -0,0 +1,23 @@
+000000*--------------------------------------------------------------*
+000000* AUDTREC - WITHDRAWAL/DEPOSIT AUDIT TRAIL RECORD               *
+000000* APPENDED TO THE SEQUENTIAL AUDIT LOG FOR END-OF-DAY           *
+000000* RECONCILIATION.                                               *
+000000*--------------------------------------------------------------*
+000000*
+000000* 2026-08-09  RC  INITIAL RECORD - ACCOUNT, AMOUNT, RESULTING   *
+000000*                 BALANCE AND A DATE/TIME STAMP.                *
+000000* 2026-08-09  RC  CONSUMED PART OF THE RESERVED FILLER FOR THE  *
+000000*                 CURRENCY THE TRANSACTION WAS POSTED IN.       *
+000000*
+000000 01  AUDIT-RECORD.
+000000     05  AUD-ACCT-NUMBER         PIC 9(05).
+000000     05  AUD-TRAN-CODE           PIC X(01).
+000000         88  AUD-TRAN-WITHDRAWAL     VALUE "W".
+000000         88  AUD-TRAN-DEPOSIT        VALUE "D".
+000000     05  AUD-AMOUNT              PIC 9(05).
+000000     05  AUD-NEW-BALANCE         PIC 9(05).
+000000     05  AUD-CURRENCY            PIC X(03).
+000000     05  AUD-TIMESTAMP.
+000000         10  AUD-TIMESTAMP-DATE  PIC 9(08).
+000000         10  AUD-TIMESTAMP-TIME  PIC 9(08).
+000000     05  FILLER                  PIC X(07).
