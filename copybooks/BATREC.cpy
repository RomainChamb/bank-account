@@ -0,0 +1,15 @@
+000000*--------------------------------------------------------------*
+000000* BATREC - NIGHTLY BATCH WITHDRAWAL REQUEST RECORD              *
+000000*--------------------------------------------------------------*
+000000*
+000000* 2026-08-09  RC  INITIAL RECORD - ACCOUNT AND AMOUNT TO        *
+000000*                 WITHDRAW FOR ONE STANDING ORDER/SCHEDULED     *
+000000*                 DEBIT.                                       *
+000000* 2026-08-09  RC  CONSUMED PART OF THE RESERVED FILLER FOR THE  *
+000000*                 CURRENCY THE REQUEST IS DENOMINATED IN.       *
+000000*
+000000 01  BATCH-REQUEST-RECORD.
+000000     05  BR-ACCOUNT              PIC 9(05).
+000000     05  BR-AMOUNT               PIC 9(05).
+000000     05  BR-CURRENCY             PIC X(03).
+000000     05  FILLER                  PIC X(67).
