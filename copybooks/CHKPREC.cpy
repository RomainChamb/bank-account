@@ -0,0 +1,23 @@
+000000*--------------------------------------------------------------*
+000000* CHKPREC - NIGHTLY BATCH WITHDRAWAL CHECKPOINT RECORD          *
+000000*--------------------------------------------------------------*
+000000*
+000000* 2026-08-09  RC  INITIAL RECORD - LAST REQUEST RECORD          *
+000000*                 SUCCESSFULLY PROCESSED, PLUS THE RUNNING      *
+000000*                 SUMMARY COUNTS, SO A RESTART PICKS UP WHERE   *
+000000*                 THE PRIOR RUN LEFT OFF.                       *
+000000* 2026-08-09  RC  CONSUMED PART OF THE RESERVED FILLER FOR THE  *
+000000*                 FROZEN/CLOSED REJECT COUNTS.                 *
+000000* 2026-08-09  RC  CONSUMED PART OF THE RESERVED FILLER FOR THE  *
+000000*                 CURRENCY MISMATCH REJECT COUNT.               *
+000000*
+000000 01  CHECKPOINT-RECORD.
+000000     05  CKPT-LAST-SEQUENCE      PIC 9(08) COMP.
+000000     05  CKPT-SUCCESS-COUNT      PIC 9(08) COMP.
+000000     05  CKPT-INSUFFICIENT-COUNT PIC 9(08) COMP.
+000000     05  CKPT-NOT-FOUND-COUNT    PIC 9(08) COMP.
+000000     05  CKPT-INVALID-AMT-COUNT  PIC 9(08) COMP.
+000000     05  CKPT-FROZEN-COUNT       PIC 9(08) COMP.
+000000     05  CKPT-CLOSED-COUNT       PIC 9(08) COMP.
+000000     05  CKPT-CURR-MISMATCH-CNT  PIC 9(08) COMP.
+000000     05  FILLER                  PIC X(04).
