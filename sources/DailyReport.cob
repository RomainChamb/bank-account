@@ -0,0 +1,222 @@
+000000 IDENTIFICATION DIVISION.
+000000 PROGRAM-ID. DailyReport.
+000000 AUTHOR. R. CHAMB.
+000000 INSTALLATION. APPLICATIONS DEVELOPMENT - DEMAND DEPOSIT SYSTEMS.
+000000 DATE-WRITTEN. 2026-08-09.
+000000 DATE-COMPILED.
+000000*
+000000*--------------------------------------------------------------*
+000000* MODIFICATION HISTORY                                         *
+000000*--------------------------------------------------------------*
+000000* 2026-08-09  RC  INITIAL VERSION - SORTS TODAY'S AUDIT LOG BY  *
+000000*                 ACCOUNT AND CONTROL-BREAKS OVER IT, PRINTING  *
+000000*                 OPENING BALANCE, TOTAL WITHDRAWN, TOTAL       *
+000000*                 DEPOSITED AND CLOSING BALANCE PER ACCOUNT.    *
+000000* 2026-08-09  RC  THE ACCOUNT MASTER IS ONLY EVER READ HERE, SO *
+000000*                 IT IS NOW OPENED INPUT INSTEAD OF I-O. ALSO   *
+000000*                 CHECKS ITS OPEN STATUS INSTEAD OF ASSUMING    *
+000000*                 THE OPEN WORKED, SO A MISSING/UNOPENABLE      *
+000000*                 MASTER FILE FALLS BACK TO A ZERO BALANCE PER  *
+000000*                 ACCOUNT INSTEAD OF RUNNING A READ AGAINST A   *
+000000*                 FILE THAT ISN'T OPEN.                        *
+000000* 2026-08-09  RC  THE REPORT IS NOW DRIVEN OFF THE ACCOUNT      *
+000000*                 MASTER (WALKED IN KEY SEQUENCE) INSTEAD OF    *
+000000*                 OFF TODAY'S SORTED AUDIT RECORDS, MERGING IN  *
+000000*                 EACH ACCOUNT'S ACTIVITY BY MATCHING KEYS, SO  *
+000000*                 A DORMANT ACCOUNT WITH NO ACTIVITY TODAY      *
+000000*                 STILL GETS A LINE (ZERO WITHDRAWN/DEPOSITED)  *
+000000*                 AND IS INCLUDED IN THE DAY'S RECONCILIATION.  *
+000000*--------------------------------------------------------------*
+000000 ENVIRONMENT DIVISION.
+000000 INPUT-OUTPUT SECTION.
+000000 FILE-CONTROL.
+000000     SELECT AUDIT-LOG-FILE ASSIGN TO AUDITLOG
+000000         ORGANIZATION IS SEQUENTIAL
+000000         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+000000     SELECT SORT-WORK-FILE ASSIGN TO SORTWORK.
+000000     SELECT SORTED-AUDIT-FILE ASSIGN TO SORTOUT
+000000         ORGANIZATION IS SEQUENTIAL
+000000         FILE STATUS IS WS-SORTED-FILE-STATUS.
+000000     SELECT ACCOUNT-MASTER-FILE ASSIGN TO ACCTMAST
+000000         ORGANIZATION IS INDEXED
+000000         ACCESS MODE IS DYNAMIC
+000000         RECORD KEY IS ACCT-NUMBER
+000000         FILE STATUS IS WS-ACCT-FILE-STATUS.
+000000
+000000 DATA DIVISION.
+000000 FILE SECTION.
+000000 FD  AUDIT-LOG-FILE.
+000000 COPY AUDTREC.
+000000
+000000 SD  SORT-WORK-FILE.
+000000 01  SORT-AUDIT-RECORD.
+000000     05  SRT-ACCT-NUMBER         PIC 9(05).
+000000     05  SRT-TRAN-CODE           PIC X(01).
+000000     05  SRT-AMOUNT              PIC 9(05).
+000000     05  SRT-NEW-BALANCE         PIC 9(05).
+000000     05  SRT-TIMESTAMP.
+000000         10  SRT-TIMESTAMP-DATE  PIC 9(08).
+000000         10  SRT-TIMESTAMP-TIME  PIC 9(08).
+000000     05  FILLER                  PIC X(10).
+000000
+000000 FD  SORTED-AUDIT-FILE.
+000000 01  SORTED-AUDIT-RECORD.
+000000     05  SRO-ACCT-NUMBER         PIC 9(05).
+000000     05  SRO-TRAN-CODE           PIC X(01).
+000000     05  SRO-AMOUNT              PIC 9(05).
+000000     05  SRO-NEW-BALANCE         PIC 9(05).
+000000     05  SRO-TIMESTAMP.
+000000         10  SRO-TIMESTAMP-DATE  PIC 9(08).
+000000         10  SRO-TIMESTAMP-TIME  PIC 9(08).
+000000     05  FILLER                  PIC X(10).
+000000
+000000 FD  ACCOUNT-MASTER-FILE.
+000000 COPY ACCTREC.
+000000
+000000 WORKING-STORAGE SECTION.
+000000 01  WS-AUDIT-FILE-STATUS        PIC X(02).
+000000 01  WS-SORTED-FILE-STATUS       PIC X(02).
+000000 01  WS-ACCT-FILE-STATUS         PIC X(02).
+000000     88  WS-ACCT-FILE-OK         VALUE "00".
+000000 01  WS-ACCT-AVAIL-SWITCH        PIC X(01) VALUE "N".
+000000     88  WS-ACCT-FILE-AVAILABLE  VALUE "Y".
+000000 01  WS-TODAY                    PIC 9(08).
+000000 01  WS-EOF-SWITCH               PIC X(01).
+000000     88  WS-END-OF-SORTED        VALUE "Y".
+000000 01  WS-EOF-MASTER-SWITCH        PIC X(01).
+000000     88  WS-END-OF-MASTER        VALUE "Y".
+000000 01  WS-WITHDRAWN-TOTAL          PIC 9(09).
+000000 01  WS-DEPOSITED-TOTAL          PIC 9(09).
+000000 01  WS-CLOSING-BALANCE          PIC 9(05).
+000000 01  WS-OPENING-BALANCE          PIC S9(09).
+000000
+000000 PROCEDURE DIVISION.
+000000*--------------------------------------------------------------*
+000000* 0000-MAINLINE                                                *
+000000*--------------------------------------------------------------*
+000000 0000-MAINLINE.
+000000     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000000     PERFORM 2000-SORT-AUDIT-LOG THRU 2000-EXIT
+000000     PERFORM 3000-OPEN-REPORT-FILES THRU 3000-EXIT
+000000     IF WS-ACCT-FILE-AVAILABLE
+000000         PERFORM 4000-READ-SORTED THRU 4000-EXIT
+000000         PERFORM 4100-READ-MASTER THRU 4100-EXIT
+000000         PERFORM 5000-PROCESS-MASTER THRU 5000-EXIT
+000000             UNTIL WS-END-OF-MASTER
+000000     ELSE
+000000         DISPLAY "Account master file not found - report aborted."
+000000     END-IF
+000000     PERFORM 9000-CLOSE-FILES THRU 9000-EXIT
+000000     GOBACK.
+000000
+000000*--------------------------------------------------------------*
+000000* 1000-INITIALIZE                                                *
+000000*--------------------------------------------------------------*
+000000 1000-INITIALIZE.
+000000     ACCEPT WS-TODAY FROM DATE YYYYMMDD
+000000     MOVE ZERO TO WS-WITHDRAWN-TOTAL WS-DEPOSITED-TOTAL
+000000     DISPLAY "DAILY RECONCILIATION REPORT"
+000000     DISPLAY "============================".
+000000 1000-EXIT.
+000000     EXIT.
+000000
+000000*--------------------------------------------------------------*
+000000* 2000-SORT-AUDIT-LOG                                           *
+000000*--------------------------------------------------------------*
+000000 2000-SORT-AUDIT-LOG.
+000000     SORT SORT-WORK-FILE
+000000         ON ASCENDING KEY SRT-ACCT-NUMBER
+000000         USING AUDIT-LOG-FILE
+000000         GIVING SORTED-AUDIT-FILE.
+000000 2000-EXIT.
+000000     EXIT.
+000000
+000000*--------------------------------------------------------------*
+000000* 3000-OPEN-REPORT-FILES                                        *
+000000*--------------------------------------------------------------*
+000000 3000-OPEN-REPORT-FILES.
+000000     OPEN INPUT SORTED-AUDIT-FILE
+000000     OPEN INPUT ACCOUNT-MASTER-FILE
+000000     IF WS-ACCT-FILE-OK
+000000         MOVE "Y" TO WS-ACCT-AVAIL-SWITCH
+000000     END-IF.
+000000 3000-EXIT.
+000000     EXIT.
+000000
+000000*--------------------------------------------------------------*
+000000* 4000-READ-SORTED                                              *
+000000*--------------------------------------------------------------*
+000000 4000-READ-SORTED.
+000000     READ SORTED-AUDIT-FILE
+000000         AT END
+000000             MOVE "Y" TO WS-EOF-SWITCH
+000000     END-READ.
+000000 4000-EXIT.
+000000     EXIT.
+000000
+000000*--------------------------------------------------------------*
+000000* 4100-READ-MASTER                                               *
+000000*--------------------------------------------------------------*
+000000 4100-READ-MASTER.
+000000     READ ACCOUNT-MASTER-FILE NEXT RECORD
+000000         AT END
+000000             MOVE "Y" TO WS-EOF-MASTER-SWITCH
+000000     END-READ.
+000000 4100-EXIT.
+000000     EXIT.
+000000
+000000*--------------------------------------------------------------*
+000000* 5000-PROCESS-MASTER                                           *
+000000*--------------------------------------------------------------*
+000000 5000-PROCESS-MASTER.
+000000     MOVE ZERO TO WS-WITHDRAWN-TOTAL WS-DEPOSITED-TOTAL
+000000     PERFORM 5100-ACCUMULATE-DETAIL THRU 5100-EXIT
+000000         UNTIL WS-END-OF-SORTED
+000000         OR SRO-ACCT-NUMBER NOT = ACCT-NUMBER
+000000     PERFORM 6000-PRINT-ACCOUNT-LINE THRU 6000-EXIT
+000000     PERFORM 4100-READ-MASTER THRU 4100-EXIT.
+000000 5000-EXIT.
+000000     EXIT.
+000000
+000000*--------------------------------------------------------------*
+000000* 5100-ACCUMULATE-DETAIL                                        *
+000000*--------------------------------------------------------------*
+000000 5100-ACCUMULATE-DETAIL.
+000000     IF SRO-TIMESTAMP-DATE = WS-TODAY
+000000         EVALUATE TRUE
+000000             WHEN SRO-TRAN-CODE = "W"
+000000                 ADD SRO-AMOUNT TO WS-WITHDRAWN-TOTAL
+000000             WHEN SRO-TRAN-CODE = "D"
+000000                 ADD SRO-AMOUNT TO WS-DEPOSITED-TOTAL
+000000         END-EVALUATE
+000000     END-IF
+000000     PERFORM 4000-READ-SORTED THRU 4000-EXIT.
+000000 5100-EXIT.
+000000     EXIT.
+000000
+000000*--------------------------------------------------------------*
+000000* 6000-PRINT-ACCOUNT-LINE                                       *
+000000*--------------------------------------------------------------*
+000000 6000-PRINT-ACCOUNT-LINE.
+000000     MOVE ACCT-BALANCE TO WS-CLOSING-BALANCE
+000000     COMPUTE WS-OPENING-BALANCE =
+000000         WS-CLOSING-BALANCE + WS-WITHDRAWN-TOTAL
+000000             - WS-DEPOSITED-TOTAL
+000000     DISPLAY "ACCOUNT: " ACCT-NUMBER
+000000     DISPLAY "  OPENING BALANCE.....: " WS-OPENING-BALANCE
+000000     DISPLAY "  TOTAL WITHDRAWN.....: " WS-WITHDRAWN-TOTAL
+000000     DISPLAY "  TOTAL DEPOSITED.....: " WS-DEPOSITED-TOTAL
+000000     DISPLAY "  CLOSING BALANCE.....: " WS-CLOSING-BALANCE.
+000000 6000-EXIT.
+000000     EXIT.
+000000
+000000*--------------------------------------------------------------*
+000000* 9000-CLOSE-FILES                                               *
+000000*--------------------------------------------------------------*
+000000 9000-CLOSE-FILES.
+000000     CLOSE SORTED-AUDIT-FILE
+000000     IF WS-ACCT-FILE-AVAILABLE
+000000         CLOSE ACCOUNT-MASTER-FILE
+000000     END-IF.
+000000 9000-EXIT.
+000000     EXIT.
