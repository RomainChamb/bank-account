@@ -0,0 +1,177 @@
+000000 IDENTIFICATION DIVISION.
+000000 PROGRAM-ID. Deposit.
+000000 AUTHOR. R. CHAMB.
+000000 INSTALLATION. APPLICATIONS DEVELOPMENT - DEMAND DEPOSIT SYSTEMS.
+000000 DATE-WRITTEN. 2026-08-09.
+000000 DATE-COMPILED.
+000000*
+000000*--------------------------------------------------------------*
+000000* MODIFICATION HISTORY                                         *
+000000*--------------------------------------------------------------*
+000000* 2026-08-09  RC  INITIAL VERSION - COMPANION TO Withdraw,      *
+000000*                 SHARES THE ACCOUNT-RECORD LAYOUT AND THE      *
+000000*                 ACCOUNT PIC 9(5) LINKAGE SHAPE.                *
+000000* 2026-08-09  RC  EVERY DEPOSIT NOW APPENDS AN AUDIT RECORD TO  *
+000000*                 THE SAME AUDIT LOG Withdraw WRITES TO, SO THE *
+000000*                 DAILY RECONCILIATION REPORT CAN SEE BOTH      *
+000000*                 SIDES OF THE DAY'S ACTIVITY.                  *
+000000* 2026-08-09  RC  NOW CHECKS THE ACCOUNT MASTER'S OPEN STATUS   *
+000000*                 INSTEAD OF ASSUMING THE OPEN WORKED, SO A     *
+000000*                 MISSING/UNOPENABLE MASTER FILE REPORTS BACK   *
+000000*                 CLEANLY INSTEAD OF RUNNING A READ AGAINST A   *
+000000*                 FILE THAT ISN'T OPEN.                        *
+000000* 2026-08-09  RC  THE OPEN CHECK NOW USES ITS OWN AVAILABILITY  *
+000000*                 SWITCH INSTEAD OF RE-TESTING THE RAW FILE     *
+000000*                 STATUS AT CLOSE TIME - AN INVALID-KEY READ ON *
+000000*                 A DEPOSIT TO AN UNKNOWN ACCOUNT OVERWRITES    *
+000000*                 THE STATUS FIELD, WHICH WAS LEAVING THE       *
+000000*                 MASTER FILE OPEN AND UNCLOSED ON EVERY SUCH    *
+000000*                 ATTEMPT. DROPPED THE UNUSED AUDIT FILE OK 88. *
+000000* 2026-08-09  RC  2000-READ-ACCOUNT NOW SETS A FOUND/NOT-FOUND  *
+000000*                 SWITCH INSTEAD OF CLOSING THE FILES AND       *
+000000*                 GOBACK-ING FROM INSIDE THE PARAGRAPH, MATCHING*
+000000*                 THE PATTERN Withdraw/WithdrawCore/WithdrawBatch*
+000000*                 ALL USE FOR THE SAME CASE. THE DEPOSIT AMOUNT *
+000000*                 IS NOW VALIDATED (NUMERIC, NON-ZERO) BEFORE    *
+000000*                 THE ADD, THE SAME AS WithdrawCore'S            *
+000000*                 2500-VALIDATE-AMOUNT. THE TELLER ALSO ENTERS A *
+000000*                 CURRENCY CODE, WHICH IS REJECTED IF IT DOES    *
+000000*                 NOT MATCH THE ACCOUNT'S OWN CURRENCY.          *
+000000*--------------------------------------------------------------*
+000000 ENVIRONMENT DIVISION.
+000000 INPUT-OUTPUT SECTION.
+000000 FILE-CONTROL.
+000000     SELECT ACCOUNT-MASTER-FILE ASSIGN TO ACCTMAST
+000000         ORGANIZATION IS INDEXED
+000000         ACCESS MODE IS DYNAMIC
+000000         RECORD KEY IS ACCT-NUMBER
+000000         FILE STATUS IS WS-ACCT-FILE-STATUS.
+000000     SELECT AUDIT-LOG-FILE ASSIGN TO AUDITLOG
+000000         ORGANIZATION IS SEQUENTIAL
+000000         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+000000
+000000 DATA DIVISION.
+000000 FILE SECTION.
+000000 FD  ACCOUNT-MASTER-FILE.
+000000 COPY ACCTREC.
+000000
+000000 FD  AUDIT-LOG-FILE.
+000000 COPY AUDTREC.
+000000
+000000 WORKING-STORAGE SECTION.
+000000 01  AMOUNT                      PIC 9(05).
+000000 01  WS-CURRENCY-INPUT           PIC X(03).
+000000 01  WS-ACCT-FILE-STATUS         PIC X(02).
+000000     88  WS-ACCT-FILE-OK         VALUE "00".
+000000 01  WS-ACCT-AVAIL-SWITCH        PIC X(01) VALUE "N".
+000000     88  WS-ACCT-FILE-AVAILABLE  VALUE "Y".
+000000 01  WS-ACCOUNT-FOUND-SWITCH     PIC X(01) VALUE "N".
+000000     88  WS-ACCOUNT-FOUND        VALUE "Y".
+000000 01  WS-AMOUNT-VALID-SWITCH      PIC X(01) VALUE "N".
+000000     88  WS-AMOUNT-VALID         VALUE "Y".
+000000 01  WS-AUDIT-FILE-STATUS        PIC X(02).
+000000     88  WS-AUDIT-FILE-NOT-FOUND VALUE "35".
+000000
+000000 LINKAGE SECTION.
+000000 01  ACCOUNT                     PIC 9(05).
+000000
+000000 PROCEDURE DIVISION USING ACCOUNT.
+000000*--------------------------------------------------------------*
+000000* 0000-MAINLINE                                                *
+000000*--------------------------------------------------------------*
+000000 0000-MAINLINE.
+000000     PERFORM 1000-OPEN-FILES THRU 1000-EXIT
+000000     IF WS-ACCT-FILE-AVAILABLE
+000000         PERFORM 2000-READ-ACCOUNT THRU 2000-EXIT
+000000         IF WS-ACCOUNT-FOUND
+000000             PERFORM 3000-PROCESS-DEPOSIT THRU 3000-EXIT
+000000             IF WS-AMOUNT-VALID
+000000                 PERFORM 4000-WRITE-AUDIT-RECORD THRU 4000-EXIT
+000000             END-IF
+000000         ELSE
+000000             DISPLAY "Account Not Found."
+000000         END-IF
+000000     ELSE
+000000         DISPLAY "Account Not Found."
+000000     END-IF
+000000     PERFORM 8000-CLOSE-FILES THRU 8000-EXIT
+000000     GOBACK.
+000000
+000000*--------------------------------------------------------------*
+000000* 1000-OPEN-FILES                                               *
+000000*--------------------------------------------------------------*
+000000 1000-OPEN-FILES.
+000000     OPEN I-O ACCOUNT-MASTER-FILE
+000000     IF WS-ACCT-FILE-OK
+000000         MOVE "Y" TO WS-ACCT-AVAIL-SWITCH
+000000     END-IF
+000000     OPEN EXTEND AUDIT-LOG-FILE
+000000     IF WS-AUDIT-FILE-NOT-FOUND
+000000         OPEN OUTPUT AUDIT-LOG-FILE
+000000     END-IF.
+000000 1000-EXIT.
+000000     EXIT.
+000000
+000000*--------------------------------------------------------------*
+000000* 2000-READ-ACCOUNT                                             *
+000000*--------------------------------------------------------------*
+000000 2000-READ-ACCOUNT.
+000000     MOVE ACCOUNT TO ACCT-NUMBER
+000000     READ ACCOUNT-MASTER-FILE
+000000         INVALID KEY
+000000             MOVE "N" TO WS-ACCOUNT-FOUND-SWITCH
+000000         NOT INVALID KEY
+000000             MOVE "Y" TO WS-ACCOUNT-FOUND-SWITCH
+000000     END-READ.
+000000 2000-EXIT.
+000000     EXIT.
+000000
+000000*--------------------------------------------------------------*
+000000* 3000-PROCESS-DEPOSIT                                          *
+000000*--------------------------------------------------------------*
+000000 3000-PROCESS-DEPOSIT.
+000000     MOVE "N" TO WS-AMOUNT-VALID-SWITCH
+000000     DISPLAY "Amount to deposit: ".
+000000     ACCEPT AMOUNT.
+000000     DISPLAY "Currency (e.g. USD): ".
+000000     ACCEPT WS-CURRENCY-INPUT.
+000000     IF AMOUNT IS NOT NUMERIC OR AMOUNT = ZERO
+000000         DISPLAY "Invalid Amount."
+000000     ELSE
+000000         IF WS-CURRENCY-INPUT NOT = ACCT-CURRENCY
+000000             DISPLAY "Currency Mismatch."
+000000         ELSE
+000000             MOVE "Y" TO WS-AMOUNT-VALID-SWITCH
+000000             ADD AMOUNT TO ACCT-BALANCE
+000000             REWRITE ACCOUNT-RECORD
+000000             DISPLAY "Deposit done. New balance: " ACCT-BALANCE
+000000         END-IF
+000000     END-IF.
+000000 3000-EXIT.
+000000     EXIT.
+000000
+000000*--------------------------------------------------------------*
+000000* 4000-WRITE-AUDIT-RECORD                                       *
+000000*--------------------------------------------------------------*
+000000 4000-WRITE-AUDIT-RECORD.
+000000     MOVE ACCOUNT TO AUD-ACCT-NUMBER
+000000     MOVE "D" TO AUD-TRAN-CODE
+000000     MOVE AMOUNT TO AUD-AMOUNT
+000000     MOVE ACCT-BALANCE TO AUD-NEW-BALANCE
+000000     MOVE WS-CURRENCY-INPUT TO AUD-CURRENCY
+000000     ACCEPT AUD-TIMESTAMP-DATE FROM DATE YYYYMMDD
+000000     ACCEPT AUD-TIMESTAMP-TIME FROM TIME
+000000     WRITE AUDIT-RECORD.
+000000 4000-EXIT.
+000000     EXIT.
+000000
+000000*--------------------------------------------------------------*
+000000* 8000-CLOSE-FILES                                               *
+000000*--------------------------------------------------------------*
+000000 8000-CLOSE-FILES.
+000000     IF WS-ACCT-FILE-AVAILABLE
+000000         CLOSE ACCOUNT-MASTER-FILE
+000000     END-IF
+000000     CLOSE AUDIT-LOG-FILE.
+000000 8000-EXIT.
+000000     EXIT.
