@@ -1,20 +1,224 @@
 000000 IDENTIFICATION DIVISION.
 000000 PROGRAM-ID. Withdraw.
-000000 
+000000 AUTHOR. R. CHAMB.
+000000 INSTALLATION. APPLICATIONS DEVELOPMENT - DEMAND DEPOSIT SYSTEMS.
+000000 DATE-WRITTEN. 01/04/2019.
+000000 DATE-COMPILED.
+000000*
+000000*--------------------------------------------------------------*
+000000* MODIFICATION HISTORY                                         *
+000000*--------------------------------------------------------------*
+000000* 2026-08-09  RC  ADDED THE INDEXED ACCOUNT MASTER FILE SO THE  *
+000000*                 BALANCE PERSISTS ACROSS RUNS INSTEAD OF BEING *
+000000*                 PASSED IN AS A LINKAGE PARAMETER.             *
+000000* 2026-08-09  RC  EVERY SUCCESSFUL WITHDRAWAL NOW APPENDS AN    *
+000000*                 AUDIT RECORD TO THE SEQUENTIAL AUDIT LOG.     *
+000000* 2026-08-09  RC  BALANCE TEST NOW ENFORCES THE ACCOUNT'S OWN   *
+000000*                 MINIMUM-BALANCE/OVERDRAFT FLOOR INSTEAD OF A  *
+000000*                 HARDCODED ZERO.                               *
+000000* 2026-08-09  RC  FILE I/O AND THE BALANCE/FLOOR LOGIC MOVED TO *
+000000*                 THE WithdrawCore SUBPROGRAM SO THE NIGHTLY    *
+000000*                 BATCH DRIVER CAN SHARE THE SAME LOGIC. THIS   *
+000000*                 PROGRAM IS NOW JUST THE TELLER FRONT END.     *
+000000* 2026-08-09  RC  AMOUNT IS NOW ACCEPTED INTO AN ALPHANUMERIC   *
+000000*                 STAGING FIELD AND VALIDATED (NUMERIC,         *
+000000*                 NON-ZERO) BEFORE IT IS EVER PASSED TO THE     *
+000000*                 BALANCE CHECK; A BAD ENTRY RE-PROMPTS THE     *
+000000*                 TELLER INSTEAD OF REACHING THE ARITHMETIC.    *
+000000* 2026-08-09  RC  FROZEN/CLOSED ACCOUNTS NOW SHOW THEIR OWN     *
+000000*                 REJECTION MESSAGE, DISTINCT FROM INSUFFICIENT *
+000000*                 BALANCE.                                     *
+000000* 2026-08-09  RC  REPLACED THE BARE ACCEPT/DISPLAY CONSOLE I/O  *
+000000*                 WITH A TELLER MAINTENANCE SCREEN: AN ACCOUNT  *
+000000*                 LOOKUP SHOWING THE CURRENT BALANCE AND STATUS *
+000000*                 FOLLOWED BY AN AMOUNT ENTRY FIELD AND THE     *
+000000*                 ACCEPT/REJECT RESULT.                        *
+000000* 2026-08-09  RC  THE LOOKUP NOW CHECKS THE ACCOUNT MASTER'S    *
+000000*                 OPEN STATUS INSTEAD OF ASSUMING THE OPEN      *
+000000*                 WORKED, SO A MISSING/UNOPENABLE MASTER FILE   *
+000000*                 SHOWS "ACCOUNT NOT FOUND" INSTEAD OF RUNNING  *
+000000*                 A READ AGAINST A FILE THAT ISN'T OPEN. ALSO   *
+000000*                 PASSES THE NEW WD-ACTION-CODE ("S" - SINGLE   *
+000000*                 SHOT) ON THE CALL TO WithdrawCore.            *
+000000* 2026-08-09  RC  THE ACCOUNT LOOKUP NOW ALSO SHOWS THE         *
+000000*                 ACCOUNT'S CURRENCY, AND THE AMOUNT ENTRY      *
+000000*                 SCREEN TAKES A CURRENCY CODE ALONGSIDE THE    *
+000000*                 AMOUNT; WithdrawCore REJECTS THE REQUEST IF   *
+000000*                 IT DOESN'T MATCH THE ACCOUNT'S OWN CURRENCY.  *
+000000*--------------------------------------------------------------*
+000000 ENVIRONMENT DIVISION.
+000000 INPUT-OUTPUT SECTION.
+000000 FILE-CONTROL.
+000000     SELECT ACCOUNT-MASTER-FILE ASSIGN TO ACCTMAST
+000000         ORGANIZATION IS INDEXED
+000000         ACCESS MODE IS DYNAMIC
+000000         RECORD KEY IS ACCT-NUMBER
+000000         FILE STATUS IS WS-ACCT-FILE-STATUS.
+000000
 000000 DATA DIVISION.
+000000 FILE SECTION.
+000000 FD  ACCOUNT-MASTER-FILE.
+000000 COPY ACCTREC.
+000000
 000000 WORKING-STORAGE SECTION.
-000000 01 AMOUNT PIC 9(5).
-000000 
+000000 01  WS-ACCT-FILE-STATUS         PIC X(02).
+000000     88  WS-ACCT-FILE-OK         VALUE "00".
+000000 01  WS-ACCOUNT-FOUND-SWITCH     PIC X(01).
+000000     88  WS-ACCOUNT-FOUND        VALUE "Y".
+000000 01  WS-LOOKUP-BALANCE           PIC 9(05).
+000000 01  WS-LOOKUP-STATUS-TEXT       PIC X(07).
+000000 01  WS-LOOKUP-CURRENCY          PIC X(03).
+000000 01  WS-AMOUNT-INPUT             PIC X(05).
+000000 01  WS-AMOUNT-VALID-SWITCH      PIC X(01).
+000000     88  WS-AMOUNT-IS-VALID      VALUE "Y".
+000000 01  WS-CURRENCY-INPUT           PIC X(03).
+000000 01  WS-RESULT-TEXT              PIC X(40).
+000000 01  AMOUNT                      PIC 9(05).
+000000 01  WD-RESULT-CODE              PIC X(01).
+000000     88  WD-RESULT-OK                VALUE "0".
+000000     88  WD-RESULT-INSUFFICIENT      VALUE "1".
+000000     88  WD-RESULT-NOT-FOUND         VALUE "2".
+000000     88  WD-RESULT-FROZEN            VALUE "3".
+000000     88  WD-RESULT-CLOSED            VALUE "4".
+000000     88  WD-RESULT-INVALID-AMOUNT    VALUE "5".
+000000     88  WD-RESULT-CURRENCY-MISMATCH VALUE "6".
+000000 01  WD-NEW-BALANCE              PIC 9(05).
+000000
 000000 LINKAGE SECTION.
-000000 01 ACCOUNT PIC 9(5).
-000000 
+000000 01  ACCOUNT                     PIC 9(05).
+000000
+000000 SCREEN SECTION.
+000000 01  ACCOUNT-LOOKUP-SCREEN.
+000000     05  BLANK SCREEN.
+000000     05  LINE 1 COL 1 VALUE "TELLER WITHDRAWAL TRANSACTION".
+000000     05  LINE 3 COL 1 VALUE "ACCOUNT NUMBER..: ".
+000000     05  LINE 3 COL 19 PIC 9(05) FROM ACCOUNT.
+000000     05  LINE 4 COL 1 VALUE "CURRENT BALANCE.: ".
+000000     05  LINE 4 COL 19 PIC 9(05) FROM WS-LOOKUP-BALANCE.
+000000     05  LINE 5 COL 1 VALUE "ACCOUNT STATUS..: ".
+000000     05  LINE 5 COL 19 PIC X(07) FROM WS-LOOKUP-STATUS-TEXT.
+000000     05  LINE 6 COL 1 VALUE "ACCOUNT CURRENCY: ".
+000000     05  LINE 6 COL 19 PIC X(03) FROM WS-LOOKUP-CURRENCY.
+000000
+000000 01  AMOUNT-ENTRY-SCREEN.
+000000     05  LINE 7 COL 1 VALUE "AMOUNT TO WITHDRAW..: ".
+000000     05  LINE 7 COL 23 PIC X(05) TO WS-AMOUNT-INPUT.
+000000     05  LINE 8 COL 1 VALUE "CURRENCY (E.G. USD).: ".
+000000     05  LINE 8 COL 23 PIC X(03) TO WS-CURRENCY-INPUT.
+000000
+000000 01  RESULT-SCREEN.
+000000     05  LINE 10 COL 1 VALUE "RESULT..........: ".
+000000     05  LINE 10 COL 19 PIC X(40) FROM WS-RESULT-TEXT.
+000000
 000000 PROCEDURE DIVISION USING ACCOUNT.
-000000     DISPLAY "Amount to withdraw: ".
-000000     ACCEPT AMOUNT.
-000000     IF AMOUNT <= ACCOUNT THEN
-000000         SUBTRACT AMOUNT FROM ACCOUNT
-000000         DISPLAY "Withdraw done. New balance: " ACCOUNT
+000000*--------------------------------------------------------------*
+000000* 0000-MAINLINE                                                *
+000000*--------------------------------------------------------------*
+000000 0000-MAINLINE.
+000000     PERFORM 1000-LOOKUP-ACCOUNT THRU 1000-EXIT
+000000     IF WS-ACCOUNT-FOUND
+000000         PERFORM 2000-SHOW-ACCOUNT-SCREEN THRU 2000-EXIT
+000000         PERFORM 3000-GET-VALID-AMOUNT THRU 3000-EXIT
+000000         CALL "WithdrawCore" USING ACCOUNT, AMOUNT,
+000000             WS-CURRENCY-INPUT, WD-RESULT-CODE, WD-NEW-BALANCE,
+000000             "S"
+000000         PERFORM 4000-BUILD-RESULT-TEXT THRU 4000-EXIT
 000000     ELSE
-000000         DISPLAY "Insufficient Balance."
-000000     END-IF.
+000000         MOVE "Account Not Found." TO WS-RESULT-TEXT
+000000     END-IF
+000000     DISPLAY RESULT-SCREEN
 000000     GOBACK.
+000000
+000000*--------------------------------------------------------------*
+000000* 1000-LOOKUP-ACCOUNT                                           *
+000000*--------------------------------------------------------------*
+000000 1000-LOOKUP-ACCOUNT.
+000000     MOVE "N" TO WS-ACCOUNT-FOUND-SWITCH
+000000     OPEN INPUT ACCOUNT-MASTER-FILE
+000000     IF WS-ACCT-FILE-OK
+000000         MOVE ACCOUNT TO ACCT-NUMBER
+000000         READ ACCOUNT-MASTER-FILE
+000000             INVALID KEY
+000000                 CONTINUE
+000000             NOT INVALID KEY
+000000                 MOVE "Y" TO WS-ACCOUNT-FOUND-SWITCH
+000000                 MOVE ACCT-BALANCE TO WS-LOOKUP-BALANCE
+000000                 MOVE ACCT-CURRENCY TO WS-LOOKUP-CURRENCY
+000000                 PERFORM 1100-SET-STATUS-TEXT THRU 1100-EXIT
+000000         END-READ
+000000         CLOSE ACCOUNT-MASTER-FILE
+000000     END-IF.
+000000 1000-EXIT.
+000000     EXIT.
+000000
+000000*--------------------------------------------------------------*
+000000* 1100-SET-STATUS-TEXT                                          *
+000000*--------------------------------------------------------------*
+000000 1100-SET-STATUS-TEXT.
+000000     EVALUATE TRUE
+000000         WHEN ACCT-STATUS-FROZEN
+000000             MOVE "FROZEN " TO WS-LOOKUP-STATUS-TEXT
+000000         WHEN ACCT-STATUS-CLOSED
+000000             MOVE "CLOSED " TO WS-LOOKUP-STATUS-TEXT
+000000         WHEN OTHER
+000000             MOVE "ACTIVE " TO WS-LOOKUP-STATUS-TEXT
+000000     END-EVALUATE.
+000000 1100-EXIT.
+000000     EXIT.
+000000
+000000*--------------------------------------------------------------*
+000000* 2000-SHOW-ACCOUNT-SCREEN                                      *
+000000*--------------------------------------------------------------*
+000000 2000-SHOW-ACCOUNT-SCREEN.
+000000     DISPLAY ACCOUNT-LOOKUP-SCREEN.
+000000 2000-EXIT.
+000000     EXIT.
+000000
+000000*--------------------------------------------------------------*
+000000* 3000-GET-VALID-AMOUNT                                         *
+000000*--------------------------------------------------------------*
+000000 3000-GET-VALID-AMOUNT.
+000000     MOVE "N" TO WS-AMOUNT-VALID-SWITCH
+000000     PERFORM 3100-PROMPT-AND-VALIDATE THRU 3100-EXIT
+000000         UNTIL WS-AMOUNT-IS-VALID.
+000000 3000-EXIT.
+000000     EXIT.
+000000
+000000*--------------------------------------------------------------*
+000000* 3100-PROMPT-AND-VALIDATE                                      *
+000000*--------------------------------------------------------------*
+000000 3100-PROMPT-AND-VALIDATE.
+000000     ACCEPT AMOUNT-ENTRY-SCREEN.
+000000     IF WS-AMOUNT-INPUT IS NUMERIC AND WS-AMOUNT-INPUT NOT = ZERO
+000000         MOVE WS-AMOUNT-INPUT TO AMOUNT
+000000         MOVE "Y" TO WS-AMOUNT-VALID-SWITCH
+000000     ELSE
+000000         DISPLAY "Invalid Amount. Enter a non-zero number, up "
+000000             "to 5 digits."
+000000     END-IF.
+000000 3100-EXIT.
+000000     EXIT.
+000000
+000000*--------------------------------------------------------------*
+000000* 4000-BUILD-RESULT-TEXT                                        *
+000000*--------------------------------------------------------------*
+000000 4000-BUILD-RESULT-TEXT.
+000000     EVALUATE TRUE
+000000         WHEN WD-RESULT-OK
+000000             STRING "Withdraw done. New balance: " WD-NEW-BALANCE
+000000                 DELIMITED BY SIZE INTO WS-RESULT-TEXT
+000000         WHEN WD-RESULT-INSUFFICIENT
+000000             MOVE "Insufficient Balance." TO WS-RESULT-TEXT
+000000         WHEN WD-RESULT-NOT-FOUND
+000000             MOVE "Account Not Found." TO WS-RESULT-TEXT
+000000         WHEN WD-RESULT-FROZEN
+000000             MOVE "Account Frozen." TO WS-RESULT-TEXT
+000000         WHEN WD-RESULT-CLOSED
+000000             MOVE "Account Closed." TO WS-RESULT-TEXT
+000000         WHEN WD-RESULT-INVALID-AMOUNT
+000000             MOVE "Invalid Amount." TO WS-RESULT-TEXT
+000000         WHEN WD-RESULT-CURRENCY-MISMATCH
+000000             MOVE "Currency Mismatch." TO WS-RESULT-TEXT
+000000     END-EVALUATE.
+000000 4000-EXIT.
+000000     EXIT.
