@@ -0,0 +1,295 @@
+000000 IDENTIFICATION DIVISION.
+000000 PROGRAM-ID. WithdrawBatch.
+000000 AUTHOR. R. CHAMB.
+000000 INSTALLATION. APPLICATIONS DEVELOPMENT - DEMAND DEPOSIT SYSTEMS.
+000000 DATE-WRITTEN. 2026-08-09.
+000000 DATE-COMPILED.
+000000*
+000000*--------------------------------------------------------------*
+000000* MODIFICATION HISTORY                                         *
+000000*--------------------------------------------------------------*
+000000* 2026-08-09  RC  INITIAL VERSION - NIGHTLY BATCH DRIVER. READS *
+000000*                 THE STANDING ORDER/SCHEDULED DEBIT REQUEST    *
+000000*                 FILE AND CALLS WithdrawCore ONCE PER RECORD,  *
+000000*                 PRINTING A SUCCESS/REJECT SUMMARY.            *
+000000* 2026-08-09  RC  ADDED PERIODIC CHECKPOINTING AND A RESTART    *
+000000*                 MODE SO A RUN THAT DIES PARTWAY THROUGH A     *
+000000*                 LARGE REQUEST FILE CAN RESUME AFTER THE LAST  *
+000000*                 REQUEST IT SUCCESSFULLY COMPLETED INSTEAD OF  *
+000000*                 REPROCESSING THE WHOLE FILE.                  *
+000000* 2026-08-09  RC  TALLIES FROZEN/CLOSED REJECTS SEPARATELY IN   *
+000000*                 THE RUN SUMMARY AND CHECKPOINT.               *
+000000* 2026-08-09  RC  CHECKS THE REQUEST FILE'S OPEN STATUS INSTEAD *
+000000*                 OF ASSUMING THE OPEN WORKED, AND TELLS        *
+000000*                 WithdrawCore TO OPEN THE ACCOUNT MASTER AND   *
+000000*                 AUDIT LOG ONCE FOR THE WHOLE RUN (ACTION "B") *
+000000*                 INSTEAD OF PER REQUEST, WITH ONE FINAL CALL   *
+000000*                 (ACTION "C") TO CLOSE THEM WHEN THE RUN ENDS. *
+000000* 2026-08-09  RC  RUN MODE NOW COMES FROM THE COMMAND LINE      *
+000000*                 INSTEAD OF A CONSOLE PROMPT, SO AN UNATTENDED *
+000000*                 SCHEDULER RUN DOES NOT HANG WAITING ON        *
+000000*                 OPERATOR INPUT; NO PARAMETER DEFAULTS TO A    *
+000000*                 FIRST (NON-RESTART) RUN. A FIRST RUN ALSO     *
+000000*                 RESETS THE CHECKPOINT FILE TO ZERO COUNTS SO  *
+000000*                 A STALE CHECKPOINT LEFT BY AN EARLIER RUN     *
+000000*                 CANNOT BE PICKED UP BY A LATER RESTART.       *
+000000* 2026-08-09  RC  CHECKPOINTS EVERY REQUEST INSTEAD OF EVERY    *
+000000*                 100TH - THE ACCOUNT REWRITE ALREADY HAPPENS   *
+000000*                 PER REQUEST INSIDE WithdrawCore, SO A RESTART *
+000000*                 RESUMING FROM AN N-RECORD-OLD CHECKPOINT WAS  *
+000000*                 REPLAYING UP TO 99 ALREADY-COMPLETED          *
+000000*                 WITHDRAWALS A SECOND TIME. THE EXTRA COST IS  *
+000000*                 JUST THE CHECKPOINT FILE'S OWN OPEN/WRITE/    *
+000000*                 CLOSE, NOT ANOTHER PASS OVER THE MASTER.      *
+000000* 2026-08-09  RC  PASSES THE REQUEST'S CURRENCY (NOW PART OF    *
+000000*                 THE REQUEST RECORD) THROUGH TO WithdrawCore,  *
+000000*                 WHICH REJECTS A REQUEST WHOSE CURRENCY DOES   *
+000000*                 NOT MATCH THE ACCOUNT'S OWN.                  *
+000000*--------------------------------------------------------------*
+000000 ENVIRONMENT DIVISION.
+000000 INPUT-OUTPUT SECTION.
+000000 FILE-CONTROL.
+000000     SELECT BATCH-REQUEST-FILE ASSIGN TO BATCHREQ
+000000         ORGANIZATION IS SEQUENTIAL
+000000         FILE STATUS IS WS-REQUEST-FILE-STATUS.
+000000     SELECT CHECKPOINT-FILE ASSIGN TO CHKPOINT
+000000         ORGANIZATION IS SEQUENTIAL
+000000         FILE STATUS IS WS-CKPT-FILE-STATUS.
+000000
+000000 DATA DIVISION.
+000000 FILE SECTION.
+000000 FD  BATCH-REQUEST-FILE.
+000000 COPY BATREC.
+000000
+000000 FD  CHECKPOINT-FILE.
+000000 COPY CHKPREC.
+000000
+000000 WORKING-STORAGE SECTION.
+000000 01  WS-REQUEST-FILE-STATUS      PIC X(02).
+000000     88  WS-REQUEST-FILE-OK      VALUE "00".
+000000 01  WS-REQUEST-AVAIL-SWITCH     PIC X(01) VALUE "N".
+000000     88  WS-REQUEST-FILE-AVAIL   VALUE "Y".
+000000 01  WS-CKPT-FILE-STATUS         PIC X(02).
+000000     88  WS-CKPT-FILE-NOT-FOUND  VALUE "35".
+000000 01  WS-EOF-SWITCH               PIC X(01).
+000000     88  WS-END-OF-REQUESTS      VALUE "Y".
+000000 01  WS-RUN-MODE                 PIC X(01) VALUE SPACE.
+000000     88  WS-RUN-MODE-RESTART     VALUE "R" "r".
+000000 01  WS-RECORD-SEQUENCE          PIC 9(08) COMP.
+000000 01  WS-LAST-CHECKPOINT-SEQ      PIC 9(08) COMP.
+000000 01  WS-SKIP-COUNTER             PIC 9(08) COMP.
+000000 01  WS-SUCCESS-COUNT            PIC 9(08) COMP.
+000000 01  WS-INSUFFICIENT-COUNT       PIC 9(08) COMP.
+000000 01  WS-NOT-FOUND-COUNT          PIC 9(08) COMP.
+000000 01  WS-INVALID-AMOUNT-COUNT     PIC 9(08) COMP.
+000000 01  WS-FROZEN-COUNT             PIC 9(08) COMP.
+000000 01  WS-CLOSED-COUNT             PIC 9(08) COMP.
+000000 01  WS-CURR-MISMATCH-COUNT      PIC 9(08) COMP.
+000000 01  WD-RESULT-CODE              PIC X(01).
+000000     88  WD-RESULT-OK                VALUE "0".
+000000     88  WD-RESULT-INSUFFICIENT      VALUE "1".
+000000     88  WD-RESULT-NOT-FOUND         VALUE "2".
+000000     88  WD-RESULT-FROZEN            VALUE "3".
+000000     88  WD-RESULT-CLOSED            VALUE "4".
+000000     88  WD-RESULT-INVALID-AMOUNT    VALUE "5".
+000000     88  WD-RESULT-CURRENCY-MISMATCH VALUE "6".
+000000 01  WD-NEW-BALANCE              PIC 9(05).
+000000
+000000 PROCEDURE DIVISION.
+000000*--------------------------------------------------------------*
+000000* 0000-MAINLINE                                                *
+000000*--------------------------------------------------------------*
+000000 0000-MAINLINE.
+000000     PERFORM 1000-OPEN-FILES THRU 1000-EXIT
+000000     IF WS-REQUEST-FILE-AVAIL
+000000         PERFORM 2000-READ-REQUEST THRU 2000-EXIT
+000000         PERFORM 3000-PROCESS-REQUESTS THRU 3000-EXIT
+000000             UNTIL WS-END-OF-REQUESTS
+000000     ELSE
+000000         DISPLAY "Batch request file not found - run aborted."
+000000     END-IF
+000000     PERFORM 7000-PRINT-SUMMARY THRU 7000-EXIT
+000000     PERFORM 8000-CLOSE-FILES THRU 8000-EXIT
+000000     GOBACK.
+000000
+000000*--------------------------------------------------------------*
+000000* 1000-OPEN-FILES                                               *
+000000*--------------------------------------------------------------*
+000000 1000-OPEN-FILES.
+000000     INITIALIZE WS-SUCCESS-COUNT WS-INSUFFICIENT-COUNT
+000000         WS-NOT-FOUND-COUNT WS-INVALID-AMOUNT-COUNT
+000000         WS-FROZEN-COUNT WS-CLOSED-COUNT WS-CURR-MISMATCH-COUNT
+000000     MOVE ZERO TO WS-RECORD-SEQUENCE WS-LAST-CHECKPOINT-SEQ
+000000     ACCEPT WS-RUN-MODE FROM COMMAND-LINE
+000000     OPEN INPUT BATCH-REQUEST-FILE
+000000     IF WS-REQUEST-FILE-OK
+000000         MOVE "Y" TO WS-REQUEST-AVAIL-SWITCH
+000000     END-IF
+000000     IF WS-RUN-MODE-RESTART
+000000         IF WS-REQUEST-FILE-AVAIL
+000000             PERFORM 1100-LOAD-CHECKPOINT THRU 1100-EXIT
+000000             PERFORM 1200-SKIP-COMPLETED-REQUESTS THRU 1200-EXIT
+000000         END-IF
+000000     ELSE
+000000         PERFORM 1150-RESET-CHECKPOINT THRU 1150-EXIT
+000000     END-IF.
+000000 1000-EXIT.
+000000     EXIT.
+000000
+000000*--------------------------------------------------------------*
+000000* 1150-RESET-CHECKPOINT                                         *
+000000*--------------------------------------------------------------*
+000000 1150-RESET-CHECKPOINT.
+000000     MOVE ZERO TO CKPT-LAST-SEQUENCE CKPT-SUCCESS-COUNT
+000000         CKPT-INSUFFICIENT-COUNT CKPT-NOT-FOUND-COUNT
+000000         CKPT-INVALID-AMT-COUNT CKPT-FROZEN-COUNT
+000000         CKPT-CLOSED-COUNT CKPT-CURR-MISMATCH-CNT
+000000     OPEN OUTPUT CHECKPOINT-FILE
+000000     WRITE CHECKPOINT-RECORD
+000000     CLOSE CHECKPOINT-FILE.
+000000 1150-EXIT.
+000000     EXIT.
+000000
+000000*--------------------------------------------------------------*
+000000* 1100-LOAD-CHECKPOINT                                          *
+000000*--------------------------------------------------------------*
+000000 1100-LOAD-CHECKPOINT.
+000000     OPEN INPUT CHECKPOINT-FILE
+000000     IF WS-CKPT-FILE-NOT-FOUND
+000000         DISPLAY "No checkpoint found - restarting from the "
+000000             "beginning of the request file."
+000000     ELSE
+000000         READ CHECKPOINT-FILE
+000000             AT END
+000000                 DISPLAY "Checkpoint file is empty - restarting "
+000000                     "from the beginning of the request file."
+000000             NOT AT END
+000000                 MOVE CKPT-LAST-SEQUENCE TO WS-LAST-CHECKPOINT-SEQ
+000000                 MOVE CKPT-SUCCESS-COUNT TO WS-SUCCESS-COUNT
+000000                 MOVE CKPT-INSUFFICIENT-COUNT
+000000                     TO WS-INSUFFICIENT-COUNT
+000000                 MOVE CKPT-NOT-FOUND-COUNT TO WS-NOT-FOUND-COUNT
+000000                 MOVE CKPT-INVALID-AMT-COUNT
+000000                     TO WS-INVALID-AMOUNT-COUNT
+000000                 MOVE CKPT-FROZEN-COUNT TO WS-FROZEN-COUNT
+000000                 MOVE CKPT-CLOSED-COUNT TO WS-CLOSED-COUNT
+000000                 MOVE CKPT-CURR-MISMATCH-CNT
+000000                     TO WS-CURR-MISMATCH-COUNT
+000000                 DISPLAY "Resuming after request "
+000000                     WS-LAST-CHECKPOINT-SEQ
+000000         END-READ
+000000         CLOSE CHECKPOINT-FILE
+000000     END-IF.
+000000 1100-EXIT.
+000000     EXIT.
+000000
+000000*--------------------------------------------------------------*
+000000* 1200-SKIP-COMPLETED-REQUESTS                                  *
+000000*--------------------------------------------------------------*
+000000 1200-SKIP-COMPLETED-REQUESTS.
+000000     PERFORM 1210-SKIP-ONE-REQUEST THRU 1210-EXIT
+000000         VARYING WS-SKIP-COUNTER FROM 1 BY 1
+000000         UNTIL WS-SKIP-COUNTER > WS-LAST-CHECKPOINT-SEQ
+000000         OR WS-END-OF-REQUESTS.
+000000 1200-EXIT.
+000000     EXIT.
+000000
+000000*--------------------------------------------------------------*
+000000* 1210-SKIP-ONE-REQUEST                                         *
+000000*--------------------------------------------------------------*
+000000 1210-SKIP-ONE-REQUEST.
+000000     READ BATCH-REQUEST-FILE
+000000         AT END
+000000             MOVE "Y" TO WS-EOF-SWITCH
+000000     END-READ
+000000     IF NOT WS-END-OF-REQUESTS
+000000         ADD 1 TO WS-RECORD-SEQUENCE
+000000     END-IF.
+000000 1210-EXIT.
+000000     EXIT.
+000000
+000000*--------------------------------------------------------------*
+000000* 2000-READ-REQUEST                                             *
+000000*--------------------------------------------------------------*
+000000 2000-READ-REQUEST.
+000000     READ BATCH-REQUEST-FILE
+000000         AT END
+000000             MOVE "Y" TO WS-EOF-SWITCH
+000000     END-READ.
+000000 2000-EXIT.
+000000     EXIT.
+000000
+000000*--------------------------------------------------------------*
+000000* 3000-PROCESS-REQUESTS                                         *
+000000*--------------------------------------------------------------*
+000000 3000-PROCESS-REQUESTS.
+000000     ADD 1 TO WS-RECORD-SEQUENCE
+000000     CALL "WithdrawCore" USING BR-ACCOUNT, BR-AMOUNT, BR-CURRENCY,
+000000         WD-RESULT-CODE, WD-NEW-BALANCE, "B"
+000000     EVALUATE TRUE
+000000         WHEN WD-RESULT-OK
+000000             ADD 1 TO WS-SUCCESS-COUNT
+000000         WHEN WD-RESULT-INSUFFICIENT
+000000             ADD 1 TO WS-INSUFFICIENT-COUNT
+000000         WHEN WD-RESULT-NOT-FOUND
+000000             ADD 1 TO WS-NOT-FOUND-COUNT
+000000         WHEN WD-RESULT-FROZEN
+000000             ADD 1 TO WS-FROZEN-COUNT
+000000         WHEN WD-RESULT-CLOSED
+000000             ADD 1 TO WS-CLOSED-COUNT
+000000         WHEN WD-RESULT-INVALID-AMOUNT
+000000             ADD 1 TO WS-INVALID-AMOUNT-COUNT
+000000         WHEN WD-RESULT-CURRENCY-MISMATCH
+000000             ADD 1 TO WS-CURR-MISMATCH-COUNT
+000000     END-EVALUATE
+000000     PERFORM 6000-WRITE-CHECKPOINT THRU 6000-EXIT
+000000     PERFORM 2000-READ-REQUEST THRU 2000-EXIT.
+000000 3000-EXIT.
+000000     EXIT.
+000000
+000000*--------------------------------------------------------------*
+000000* 6000-WRITE-CHECKPOINT                                         *
+000000*--------------------------------------------------------------*
+000000 6000-WRITE-CHECKPOINT.
+000000     MOVE WS-RECORD-SEQUENCE TO CKPT-LAST-SEQUENCE
+000000     MOVE WS-SUCCESS-COUNT TO CKPT-SUCCESS-COUNT
+000000     MOVE WS-INSUFFICIENT-COUNT TO CKPT-INSUFFICIENT-COUNT
+000000     MOVE WS-NOT-FOUND-COUNT TO CKPT-NOT-FOUND-COUNT
+000000     MOVE WS-INVALID-AMOUNT-COUNT TO CKPT-INVALID-AMT-COUNT
+000000     MOVE WS-FROZEN-COUNT TO CKPT-FROZEN-COUNT
+000000     MOVE WS-CLOSED-COUNT TO CKPT-CLOSED-COUNT
+000000     MOVE WS-CURR-MISMATCH-COUNT TO CKPT-CURR-MISMATCH-CNT
+000000     OPEN OUTPUT CHECKPOINT-FILE
+000000     WRITE CHECKPOINT-RECORD
+000000     CLOSE CHECKPOINT-FILE.
+000000 6000-EXIT.
+000000     EXIT.
+000000
+000000*--------------------------------------------------------------*
+000000* 7000-PRINT-SUMMARY                                            *
+000000*--------------------------------------------------------------*
+000000 7000-PRINT-SUMMARY.
+000000     DISPLAY "BATCH WITHDRAWAL RUN COMPLETE."
+000000     DISPLAY "SUCCESSFUL WITHDRAWALS.....: " WS-SUCCESS-COUNT
+000000     DISPLAY "INSUFFICIENT BALANCE.......: " WS-INSUFFICIENT-COUNT
+000000     DISPLAY "ACCOUNT NOT FOUND..........: " WS-NOT-FOUND-COUNT
+000000     DISPLAY "ACCOUNT FROZEN.............: " WS-FROZEN-COUNT
+000000     DISPLAY "ACCOUNT CLOSED.............: " WS-CLOSED-COUNT
+000000     DISPLAY "INVALID AMOUNT REJECTED....: "
+000000         WS-INVALID-AMOUNT-COUNT
+000000     DISPLAY "CURRENCY MISMATCH..........: "
+000000         WS-CURR-MISMATCH-COUNT.
+000000 7000-EXIT.
+000000     EXIT.
+000000
+000000*--------------------------------------------------------------*
+000000* 8000-CLOSE-FILES                                               *
+000000*--------------------------------------------------------------*
+000000 8000-CLOSE-FILES.
+000000     CALL "WithdrawCore" USING BR-ACCOUNT, BR-AMOUNT, BR-CURRENCY,
+000000         WD-RESULT-CODE, WD-NEW-BALANCE, "C"
+000000     IF WS-REQUEST-FILE-AVAIL
+000000         CLOSE BATCH-REQUEST-FILE
+000000     END-IF.
+000000 8000-EXIT.
+000000     EXIT.
