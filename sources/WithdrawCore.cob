@@ -0,0 +1,238 @@
+000000 IDENTIFICATION DIVISION.
+000000 PROGRAM-ID. WithdrawCore.
+000000 AUTHOR. R. CHAMB.
+000000 INSTALLATION. APPLICATIONS DEVELOPMENT - DEMAND DEPOSIT SYSTEMS.
+000000 DATE-WRITTEN. 2026-08-09.
+000000 DATE-COMPILED.
+000000*
+000000*--------------------------------------------------------------*
+000000* MODIFICATION HISTORY                                         *
+000000*--------------------------------------------------------------*
+000000* 2026-08-09  RC  INITIAL VERSION - THE WITHDRAWAL LOGIC        *
+000000*                 (ACCOUNT LOOKUP, FLOOR CHECK, SUBTRACT,       *
+000000*                 AUDIT RECORD) FACTORED OUT OF Withdraw SO     *
+000000*                 BOTH THE TELLER PROGRAM AND THE NIGHTLY       *
+000000*                 BATCH DRIVER CAN CALL THE SAME LOGIC ONCE     *
+000000*                 PER REQUEST INSTEAD OF ONE ACCEPT AT A TIME.  *
+000000* 2026-08-09  RC  AMOUNT IS NOW VALIDATED (NUMERIC, NON-ZERO)   *
+000000*                 BEFORE THE BALANCE TEST, AS A BACKSTOP FOR    *
+000000*                 CALLERS THAT FEED WD-AMOUNT FROM A FILE.      *
+000000* 2026-08-09  RC  FROZEN AND CLOSED ACCOUNTS ARE NOW REJECTED   *
+000000*                 BEFORE THE BALANCE TEST, WITH THEIR OWN       *
+000000*                 RESULT CODES DISTINCT FROM INSUFFICIENT       *
+000000*                 BALANCE.                                     *
+000000* 2026-08-09  RC  ADDED WD-ACTION-CODE SO A CALLER THAT DRIVES  *
+000000*                 MANY REQUESTS IN ONE RUN (THE NIGHTLY BATCH)  *
+000000*                 CAN OPEN THE ACCOUNT MASTER AND AUDIT LOG     *
+000000*                 ONCE AND REUSE THEM ACROSS CALLS INSTEAD OF   *
+000000*                 PAYING THE OPEN/CLOSE COST PER REQUEST, WHILE *
+000000*                 THE INTERACTIVE TELLER PROGRAM STILL GETS ITS *
+000000*                 OWN OPEN-PROCESS-CLOSE PER CALL. ALSO CHECKS  *
+000000*                 THE ACCOUNT MASTER'S OPEN STATUS NOW: A       *
+000000*                 MISSING/UNOPENABLE MASTER FILE REPORTS BACK   *
+000000*                 AS ACCOUNT NOT FOUND INSTEAD OF RUNNING A     *
+000000*                 READ AGAINST A FILE THAT ISN'T OPEN.          *
+000000* 2026-08-09  RC  ADDED WD-CURRENCY. A REQUEST WHOSE CURRENCY   *
+000000*                 DOES NOT MATCH THE ACCOUNT'S OWN CURRENCY IS  *
+000000*                 REJECTED WITH ITS OWN RESULT CODE INSTEAD OF  *
+000000*                 BEING TREATED AS IF EVERY AMOUNT WERE THE     *
+000000*                 SAME UNIT.                                   *
+000000*--------------------------------------------------------------*
+000000 ENVIRONMENT DIVISION.
+000000 INPUT-OUTPUT SECTION.
+000000 FILE-CONTROL.
+000000     SELECT ACCOUNT-MASTER-FILE ASSIGN TO ACCTMAST
+000000         ORGANIZATION IS INDEXED
+000000         ACCESS MODE IS DYNAMIC
+000000         RECORD KEY IS ACCT-NUMBER
+000000         FILE STATUS IS WS-ACCT-FILE-STATUS.
+000000     SELECT AUDIT-LOG-FILE ASSIGN TO AUDITLOG
+000000         ORGANIZATION IS SEQUENTIAL
+000000         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+000000
+000000 DATA DIVISION.
+000000 FILE SECTION.
+000000 FD  ACCOUNT-MASTER-FILE.
+000000 COPY ACCTREC.
+000000
+000000 FD  AUDIT-LOG-FILE.
+000000 COPY AUDTREC.
+000000
+000000 WORKING-STORAGE SECTION.
+000000 01  WS-ACCT-FILE-STATUS         PIC X(02).
+000000     88  WS-ACCT-FILE-OK         VALUE "00".
+000000 01  WS-ACCT-AVAIL-SWITCH        PIC X(01) VALUE "N".
+000000     88  WS-ACCT-FILE-AVAILABLE  VALUE "Y".
+000000 01  WS-AUDIT-FILE-STATUS        PIC X(02).
+000000     88  WS-AUDIT-FILE-NOT-FOUND VALUE "35".
+000000 01  WS-FILES-OPEN-SWITCH        PIC X(01) VALUE "N".
+000000     88  WS-FILES-ARE-OPEN       VALUE "Y".
+000000
+000000 LINKAGE SECTION.
+000000 01  WD-ACCOUNT                  PIC 9(05).
+000000 01  WD-AMOUNT                   PIC 9(05).
+000000 01  WD-CURRENCY                 PIC X(03).
+000000 01  WD-RESULT-CODE              PIC X(01).
+000000     88  WD-RESULT-OK                VALUE "0".
+000000     88  WD-RESULT-INSUFFICIENT      VALUE "1".
+000000     88  WD-RESULT-NOT-FOUND         VALUE "2".
+000000     88  WD-RESULT-FROZEN            VALUE "3".
+000000     88  WD-RESULT-CLOSED            VALUE "4".
+000000     88  WD-RESULT-INVALID-AMOUNT    VALUE "5".
+000000     88  WD-RESULT-CURRENCY-MISMATCH VALUE "6".
+000000 01  WD-NEW-BALANCE              PIC 9(05).
+000000 01  WD-ACTION-CODE              PIC X(01).
+000000     88  WD-ACTION-SINGLE        VALUE "S".
+000000     88  WD-ACTION-BATCH         VALUE "B".
+000000     88  WD-ACTION-CLOSE         VALUE "C".
+000000
+000000 PROCEDURE DIVISION USING WD-ACCOUNT, WD-AMOUNT, WD-CURRENCY,
+000000         WD-RESULT-CODE, WD-NEW-BALANCE, WD-ACTION-CODE.
+000000*--------------------------------------------------------------*
+000000* 0000-MAINLINE                                                *
+000000*--------------------------------------------------------------*
+000000 0000-MAINLINE.
+000000     IF WD-ACTION-CLOSE
+000000         PERFORM 8000-CLOSE-FILES THRU 8000-EXIT
+000000     ELSE
+000000         IF NOT WS-FILES-ARE-OPEN
+000000             PERFORM 1000-OPEN-FILES THRU 1000-EXIT
+000000         END-IF
+000000         IF WS-ACCT-FILE-AVAILABLE
+000000             PERFORM 2000-READ-ACCOUNT THRU 2000-EXIT
+000000             IF NOT WD-RESULT-NOT-FOUND
+000000                 PERFORM 2200-CHECK-ACCOUNT-STATUS THRU 2200-EXIT
+000000                 IF WD-RESULT-OK
+000000                     PERFORM 2500-VALIDATE-AMOUNT THRU 2500-EXIT
+000000                 END-IF
+000000                 IF WD-RESULT-OK
+000000                     PERFORM 2600-CHECK-CURRENCY THRU 2600-EXIT
+000000                 END-IF
+000000                 IF WD-RESULT-OK
+000000                     PERFORM 3000-PROCESS-WITHDRAWAL
+000000                         THRU 3000-EXIT
+000000                 END-IF
+000000                 IF WD-RESULT-OK
+000000                     PERFORM 4000-WRITE-AUDIT-RECORD
+000000                         THRU 4000-EXIT
+000000                 END-IF
+000000             END-IF
+000000         ELSE
+000000             MOVE "2" TO WD-RESULT-CODE
+000000         END-IF
+000000         IF WD-ACTION-SINGLE
+000000             PERFORM 8000-CLOSE-FILES THRU 8000-EXIT
+000000         END-IF
+000000     END-IF
+000000     GOBACK.
+000000
+000000*--------------------------------------------------------------*
+000000* 1000-OPEN-FILES                                               *
+000000*--------------------------------------------------------------*
+000000 1000-OPEN-FILES.
+000000     OPEN I-O ACCOUNT-MASTER-FILE
+000000     IF WS-ACCT-FILE-OK
+000000         MOVE "Y" TO WS-ACCT-AVAIL-SWITCH
+000000     END-IF
+000000     OPEN EXTEND AUDIT-LOG-FILE
+000000     IF WS-AUDIT-FILE-NOT-FOUND
+000000         OPEN OUTPUT AUDIT-LOG-FILE
+000000     END-IF
+000000     MOVE "Y" TO WS-FILES-OPEN-SWITCH.
+000000 1000-EXIT.
+000000     EXIT.
+000000
+000000*--------------------------------------------------------------*
+000000* 2000-READ-ACCOUNT                                             *
+000000*--------------------------------------------------------------*
+000000 2000-READ-ACCOUNT.
+000000     MOVE "0" TO WD-RESULT-CODE
+000000     MOVE WD-ACCOUNT TO ACCT-NUMBER
+000000     READ ACCOUNT-MASTER-FILE
+000000         INVALID KEY
+000000             MOVE "2" TO WD-RESULT-CODE
+000000     END-READ.
+000000 2000-EXIT.
+000000     EXIT.
+000000
+000000*--------------------------------------------------------------*
+000000* 2200-CHECK-ACCOUNT-STATUS                                     *
+000000*--------------------------------------------------------------*
+000000 2200-CHECK-ACCOUNT-STATUS.
+000000     EVALUATE TRUE
+000000         WHEN ACCT-STATUS-FROZEN
+000000             MOVE "3" TO WD-RESULT-CODE
+000000         WHEN ACCT-STATUS-CLOSED
+000000             MOVE "4" TO WD-RESULT-CODE
+000000         WHEN OTHER
+000000             MOVE "0" TO WD-RESULT-CODE
+000000     END-EVALUATE.
+000000 2200-EXIT.
+000000     EXIT.
+000000
+000000*--------------------------------------------------------------*
+000000* 2500-VALIDATE-AMOUNT                                          *
+000000*--------------------------------------------------------------*
+000000 2500-VALIDATE-AMOUNT.
+000000     IF WD-AMOUNT IS NUMERIC AND WD-AMOUNT NOT = ZERO
+000000         MOVE "0" TO WD-RESULT-CODE
+000000     ELSE
+000000         MOVE "5" TO WD-RESULT-CODE
+000000     END-IF.
+000000 2500-EXIT.
+000000     EXIT.
+000000
+000000*--------------------------------------------------------------*
+000000* 2600-CHECK-CURRENCY                                           *
+000000*--------------------------------------------------------------*
+000000 2600-CHECK-CURRENCY.
+000000     IF WD-CURRENCY = ACCT-CURRENCY
+000000         MOVE "0" TO WD-RESULT-CODE
+000000     ELSE
+000000         MOVE "6" TO WD-RESULT-CODE
+000000     END-IF.
+000000 2600-EXIT.
+000000     EXIT.
+000000
+000000*--------------------------------------------------------------*
+000000* 3000-PROCESS-WITHDRAWAL                                       *
+000000*--------------------------------------------------------------*
+000000 3000-PROCESS-WITHDRAWAL.
+000000     IF WD-AMOUNT <= ACCT-BALANCE - ACCT-MIN-BALANCE THEN
+000000         SUBTRACT WD-AMOUNT FROM ACCT-BALANCE
+000000         REWRITE ACCOUNT-RECORD
+000000         MOVE ACCT-BALANCE TO WD-NEW-BALANCE
+000000         MOVE "0" TO WD-RESULT-CODE
+000000     ELSE
+000000         MOVE "1" TO WD-RESULT-CODE
+000000     END-IF.
+000000 3000-EXIT.
+000000     EXIT.
+000000
+000000*--------------------------------------------------------------*
+000000* 4000-WRITE-AUDIT-RECORD                                       *
+000000*--------------------------------------------------------------*
+000000 4000-WRITE-AUDIT-RECORD.
+000000     MOVE WD-ACCOUNT TO AUD-ACCT-NUMBER
+000000     MOVE "W" TO AUD-TRAN-CODE
+000000     MOVE WD-AMOUNT TO AUD-AMOUNT
+000000     MOVE ACCT-BALANCE TO AUD-NEW-BALANCE
+000000     MOVE WD-CURRENCY TO AUD-CURRENCY
+000000     ACCEPT AUD-TIMESTAMP-DATE FROM DATE YYYYMMDD
+000000     ACCEPT AUD-TIMESTAMP-TIME FROM TIME
+000000     WRITE AUDIT-RECORD.
+000000 4000-EXIT.
+000000     EXIT.
+000000
+000000*--------------------------------------------------------------*
+000000* 8000-CLOSE-FILES                                               *
+000000*--------------------------------------------------------------*
+000000 8000-CLOSE-FILES.
+000000     IF WS-FILES-ARE-OPEN
+000000         CLOSE ACCOUNT-MASTER-FILE
+000000         CLOSE AUDIT-LOG-FILE
+000000         MOVE "N" TO WS-FILES-OPEN-SWITCH
+000000         MOVE "N" TO WS-ACCT-AVAIL-SWITCH
+000000     END-IF.
+000000 8000-EXIT.
+000000     EXIT.
